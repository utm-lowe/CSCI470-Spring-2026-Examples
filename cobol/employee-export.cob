@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-EXPORT.
+
+      *****************************************************************
+      * Comma-delimited extract of employee.dat for the benefits
+      * vendor feed, with EMP-SALARY written out as a plain decimal
+      * instead of the fixed-width 9(7)V99 internal picture.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "employee.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD-OUT.
+           COPY EMPREC.
+
+       FD CSV-FILE.
+       01 CSV-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS     PIC 9(2).
+       01 CSV-FILE-STATUS PIC 9(2).
+       01 WS-EMP-EOF      PIC X VALUE "N".
+          88 END-OF-EMPLOYEES VALUE "Y".
+       01 WS-SALARY-EDIT  PIC ZZZZZZ9.99.
+       01 WS-RECORD-COUNT PIC 9(5) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           OPEN OUTPUT CSV-FILE.
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening CSV file, status: "
+                   CSV-FILE-STATUS
+               STOP RUN.
+
+           PERFORM WRITE-CSV-HEADER.
+
+           PERFORM UNTIL END-OF-EMPLOYEES
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       SET END-OF-EMPLOYEES TO TRUE
+                   NOT AT END
+                       PERFORM WRITE-CSV-DETAIL
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error closing employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           CLOSE CSV-FILE.
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing CSV file, status: "
+                   CSV-FILE-STATUS
+               STOP RUN.
+
+           DISPLAY "Employee CSV export written to employee.csv".
+           DISPLAY "Records exported: " WS-RECORD-COUNT.
+           GOBACK.
+
+       WRITE-CSV-HEADER.
+           MOVE "EMP_ID,EMP_NAME,EMP_DEPARTMENT,EMP_POSITION,EMP_SALARY"
+               TO CSV-LINE.
+           WRITE CSV-LINE.
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing CSV header, status: "
+                   CSV-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       WRITE-CSV-DETAIL.
+           MOVE EMP-SALARY TO WS-SALARY-EDIT.
+           MOVE SPACES TO CSV-LINE.
+           STRING EMP-ID DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-NAME) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-DEPARTMENT) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(EMP-POSITION) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-SALARY-EDIT) DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
+           IF CSV-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing CSV record, status: "
+                   CSV-FILE-STATUS
+               STOP RUN
+           END-IF.
+           ADD 1 TO WS-RECORD-COUNT.
