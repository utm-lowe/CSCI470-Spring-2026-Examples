@@ -0,0 +1,220 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "empsort.tmp".
+
+           SELECT REPORT-FILE ASSIGN TO "emp-dept-summary.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD-OUT.
+           COPY EMPREC.
+
+       SD SORT-WORK-FILE.
+       01 SORT-RECORD.
+          02 SRT-DEPARTMENT PIC X(15).
+          02 SRT-EMP-ID     PIC 9(6).
+          02 SRT-EMP-NAME   PIC X(20).
+          02 SRT-POSITION   PIC X(20).
+          02 SRT-SALARY     PIC 9(7)V99.
+
+       FD REPORT-FILE.
+       01 REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS         PIC 9(2).
+       01 REPORT-FILE-STATUS  PIC 9(2).
+       01 WS-EMP-EOF          PIC X VALUE "N".
+          88 END-OF-EMPLOYEES     VALUE "Y".
+       01 WS-SORT-EOF         PIC X VALUE "N".
+          88 END-OF-SORT          VALUE "Y".
+       01 WS-FIRST-RECORD     PIC X VALUE "Y".
+          88 IS-FIRST-RECORD      VALUE "Y".
+       01 WS-LINES-ON-PAGE    PIC 9(3) VALUE 0.
+       01 WS-PAGE-NUMBER      PIC 9(3) VALUE 1.
+       01 WS-PREV-DEPARTMENT  PIC X(15) VALUE SPACES.
+       01 WS-DEPT-TOTAL       PIC 9(9)V99 VALUE 0.
+       01 WS-DEPT-COUNT       PIC 9(5) VALUE 0.
+       01 WS-GRAND-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNT      PIC 9(5) VALUE 0.
+
+       01 HEADING-LINE-1.
+          02 FILLER PIC X(25) VALUE SPACES.
+          02 FILLER PIC X(30) VALUE "DEPARTMENT SALARY SUMMARY".
+          02 FILLER PIC X(9)  VALUE "PAGE ".
+          02 HDG-PAGE-NO PIC ZZ9.
+
+       01 HEADING-LINE-2.
+          02 FILLER PIC X(5)  VALUE SPACES.
+          02 FILLER PIC X(15) VALUE "EMPLOYEE ID".
+          02 FILLER PIC X(22) VALUE "NAME".
+          02 FILLER PIC X(20) VALUE "DEPARTMENT".
+          02 FILLER PIC X(10) VALUE "SALARY".
+
+       01 DETAIL-LINE.
+          02 FILLER        PIC X(5)  VALUE SPACES.
+          02 DTL-EMP-ID     PIC 9(6).
+          02 FILLER        PIC X(9)  VALUE SPACES.
+          02 DTL-NAME       PIC X(20).
+          02 FILLER        PIC X(2)  VALUE SPACES.
+          02 DTL-DEPARTMENT PIC X(15).
+          02 FILLER        PIC X(5)  VALUE SPACES.
+          02 DTL-SALARY     PIC $$,$$$,$$9.99.
+
+       01 SUBTOTAL-LINE.
+          02 FILLER          PIC X(5)  VALUE SPACES.
+          02 FILLER          PIC X(12) VALUE "SUBTOTAL ".
+          02 SUB-DEPARTMENT  PIC X(15).
+          02 FILLER          PIC X(5)  VALUE SPACES.
+          02 SUB-SALARY      PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(3)  VALUE SPACES.
+          02 FILLER          PIC X(8)  VALUE "COUNT: ".
+          02 SUB-COUNT       PIC ZZZZ9.
+
+       01 GRAND-TOTAL-LINE.
+          02 FILLER          PIC X(5)  VALUE SPACES.
+          02 FILLER          PIC X(17) VALUE "GRAND TOTAL ".
+          02 GRAND-SALARY    PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(3)  VALUE SPACES.
+          02 FILLER          PIC X(8)  VALUE "COUNT: ".
+          02 GRAND-COUNT     PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           *> This program is CALLed repeatedly in the same run unit by
+           *> LOOPS, and WORKING-STORAGE VALUEs only apply once, at
+           *> load time - reset the per-run flags/totals/pagination on
+           *> every entry so a second pass doesn't start with the EOF
+           *> switches already tripped and the prior pass's totals.
+           PERFORM INITIALIZE-COUNTERS.
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-DEPARTMENT SRT-EMP-ID
+               INPUT PROCEDURE IS LOAD-SORT-FILE
+               OUTPUT PROCEDURE IS PRODUCE-REPORT.
+
+           DISPLAY "Department salary summary written to "
+               "emp-dept-summary.rpt".
+           GOBACK.
+
+       INITIALIZE-COUNTERS.
+           MOVE "N" TO WS-EMP-EOF.
+           MOVE "N" TO WS-SORT-EOF.
+           MOVE "Y" TO WS-FIRST-RECORD.
+           MOVE 1   TO WS-PAGE-NUMBER.
+           MOVE 0   TO WS-LINES-ON-PAGE.
+           MOVE SPACES TO WS-PREV-DEPARTMENT.
+           MOVE 0   TO WS-DEPT-TOTAL.
+           MOVE 0   TO WS-DEPT-COUNT.
+           MOVE 0   TO WS-GRAND-TOTAL.
+           MOVE 0   TO WS-GRAND-COUNT.
+
+       LOAD-SORT-FILE.
+           *> Feed every employee record into the sort so the report can
+           *> be produced grouped and subtotalled by department
+           OPEN INPUT EMPLOYEE-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           PERFORM UNTIL END-OF-EMPLOYEES
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       SET END-OF-EMPLOYEES TO TRUE
+                   NOT AT END
+                       MOVE EMP-DEPARTMENT TO SRT-DEPARTMENT
+                       MOVE EMP-ID         TO SRT-EMP-ID
+                       MOVE EMP-NAME       TO SRT-EMP-NAME
+                       MOVE EMP-POSITION   TO SRT-POSITION
+                       MOVE EMP-SALARY     TO SRT-SALARY
+                       RELEASE SORT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+
+       PRODUCE-REPORT.
+           OPEN OUTPUT REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening report file, status: "
+                   REPORT-FILE-STATUS
+               STOP RUN.
+
+           PERFORM WRITE-PAGE-HEADINGS.
+
+           PERFORM UNTIL END-OF-SORT
+               RETURN SORT-WORK-FILE
+                   AT END
+                       SET END-OF-SORT TO TRUE
+                   NOT AT END
+                       IF NOT IS-FIRST-RECORD
+                           AND SRT-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+                           PERFORM WRITE-DEPARTMENT-SUBTOTAL
+                       END-IF
+                       MOVE "N" TO WS-FIRST-RECORD
+                       MOVE SRT-DEPARTMENT TO WS-PREV-DEPARTMENT
+                       PERFORM WRITE-DETAIL-LINE
+                       ADD SRT-SALARY TO WS-DEPT-TOTAL, WS-GRAND-TOTAL
+                       ADD 1 TO WS-DEPT-COUNT, WS-GRAND-COUNT
+               END-RETURN
+           END-PERFORM.
+
+           IF WS-GRAND-COUNT > 0
+               PERFORM WRITE-DEPARTMENT-SUBTOTAL
+           END-IF.
+           PERFORM WRITE-GRAND-TOTAL.
+
+           CLOSE REPORT-FILE.
+
+       WRITE-PAGE-HEADINGS.
+           MOVE WS-PAGE-NUMBER TO HDG-PAGE-NO.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 4 TO WS-LINES-ON-PAGE.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= 54
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM WRITE-PAGE-HEADINGS
+           END-IF.
+           MOVE SRT-EMP-ID     TO DTL-EMP-ID.
+           MOVE SRT-EMP-NAME   TO DTL-NAME.
+           MOVE SRT-DEPARTMENT TO DTL-DEPARTMENT.
+           MOVE SRT-SALARY     TO DTL-SALARY.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       WRITE-DEPARTMENT-SUBTOTAL.
+           MOVE WS-PREV-DEPARTMENT TO SUB-DEPARTMENT.
+           MOVE WS-DEPT-TOTAL      TO SUB-SALARY.
+           MOVE WS-DEPT-COUNT      TO SUB-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM SUBTOTAL-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 3 TO WS-LINES-ON-PAGE.
+           MOVE 0 TO WS-DEPT-TOTAL.
+           MOVE 0 TO WS-DEPT-COUNT.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO GRAND-SALARY.
+           MOVE WS-GRAND-COUNT TO GRAND-COUNT.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
