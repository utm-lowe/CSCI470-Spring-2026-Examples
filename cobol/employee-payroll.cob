@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-PAYROLL.
+
+      *****************************************************************
+      * Gross-to-net payroll run over employee.dat. Applies a
+      * withholding and deduction rate by EMP-DEPARTMENT and produces
+      * a paycheck register report plus a net-pay output file.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO "payroll-register.rpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-FILE-STATUS.
+
+           SELECT NET-PAY-FILE ASSIGN TO "netpay.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NETPAY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD-OUT.
+           COPY EMPREC.
+
+       FD PAYROLL-REPORT-FILE.
+       01 REPORT-LINE PIC X(100).
+
+       FD NET-PAY-FILE.
+       01 NET-PAY-RECORD.
+          02 NP-EMP-ID   PIC 9(6).
+          02 FILLER      PIC X VALUE SPACE.
+          02 NP-EMP-NAME PIC X(20).
+          02 FILLER      PIC X VALUE SPACE.
+          02 NP-NET-PAY  PIC 9(7)V99.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS         PIC 9(2).
+       01 REPORT-FILE-STATUS  PIC 9(2).
+       01 NETPAY-FILE-STATUS  PIC 9(2).
+       01 WS-EMP-EOF          PIC X VALUE "N".
+          88 END-OF-EMPLOYEES     VALUE "Y".
+       01 WS-LINES-ON-PAGE    PIC 9(3) VALUE 0.
+       01 WS-PAGE-NUMBER      PIC 9(3) VALUE 1.
+       01 WS-GROSS-PAY        PIC 9(7)V99.
+       01 WS-WITHHOLDING-AMT  PIC 9(7)V99.
+       01 WS-DEDUCTION-AMT    PIC 9(7)V99.
+       01 WS-NET-PAY          PIC 9(7)V99.
+       01 WS-WITHHOLDING-PCT  PIC 9V999.
+       01 WS-DEDUCTION-PCT    PIC 9V999.
+       01 WS-RATE-FOUND       PIC X VALUE "N".
+          88 RATE-WAS-FOUND       VALUE "Y".
+       01 WS-GRAND-GROSS       PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-WITHHOLDING PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-DEDUCTIONS  PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-NET         PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-COUNT       PIC 9(5) VALUE 0.
+
+      *> Withholding / deduction rate by department - same approved
+      *> department list as VALIDATE-EMPLOYEE in EMPLOYEE-RECORDS
+       01 WS-DEPT-RATE-TABLE.
+           02 FILLER PIC X(23) VALUE "HR             02500100".
+           02 FILLER PIC X(23) VALUE "IT             02200120".
+           02 FILLER PIC X(23) VALUE "Finance        02800100".
+           02 FILLER PIC X(23) VALUE "Marketing      02000080".
+           02 FILLER PIC X(23) VALUE "Sales          01800080".
+       01 WS-DEPT-RATES REDEFINES WS-DEPT-RATE-TABLE.
+           02 WS-DEPT-RATE OCCURS 5 TIMES INDEXED BY DEPT-INDEX.
+              03 WS-RATE-DEPARTMENT  PIC X(15).
+              03 WS-RATE-WITHHOLDING PIC 9V999.
+              03 WS-RATE-DEDUCTION   PIC 9V999.
+
+       01 HEADING-LINE-1.
+          02 FILLER PIC X(22) VALUE SPACES.
+          02 FILLER PIC X(26) VALUE "PAYCHECK REGISTER".
+          02 FILLER PIC X(9)  VALUE "PAGE ".
+          02 HDG-PAGE-NO PIC ZZ9.
+
+       01 HEADING-LINE-2.
+          02 FILLER PIC X(5)  VALUE SPACES.
+          02 FILLER PIC X(10) VALUE "EMP ID".
+          02 FILLER PIC X(22) VALUE "NAME".
+          02 FILLER PIC X(14) VALUE "GROSS".
+          02 FILLER PIC X(14) VALUE "WITHHOLD".
+          02 FILLER PIC X(14) VALUE "DEDUCT".
+          02 FILLER PIC X(14) VALUE "NET PAY".
+
+       01 DETAIL-LINE.
+          02 FILLER          PIC X(3)  VALUE SPACES.
+          02 DTL-EMP-ID       PIC 9(6).
+          02 FILLER          PIC X(3)  VALUE SPACES.
+          02 DTL-NAME         PIC X(20).
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 DTL-GROSS        PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 DTL-WITHHOLDING  PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 DTL-DEDUCTION    PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 DTL-NET          PIC $$,$$$,$$9.99.
+
+       01 GRAND-TOTAL-LINE.
+          02 FILLER          PIC X(5)  VALUE SPACES.
+          02 FILLER          PIC X(17) VALUE "GRAND TOTAL ".
+          02 GRAND-GROSS      PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 GRAND-WITHHOLD   PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 GRAND-DEDUCT     PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(1)  VALUE SPACES.
+          02 GRAND-NET        PIC $$,$$$,$$9.99.
+          02 FILLER          PIC X(3)  VALUE SPACES.
+          02 FILLER          PIC X(8)  VALUE "COUNT: ".
+          02 GRAND-COUNT      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           OPEN INPUT EMPLOYEE-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           OPEN OUTPUT PAYROLL-REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening payroll report, status: "
+                   REPORT-FILE-STATUS
+               STOP RUN.
+
+           OPEN OUTPUT NET-PAY-FILE.
+           IF NETPAY-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening net pay file, status: "
+                   NETPAY-FILE-STATUS
+               STOP RUN.
+
+           PERFORM WRITE-PAGE-HEADINGS.
+
+           PERFORM UNTIL END-OF-EMPLOYEES
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END
+                       SET END-OF-EMPLOYEES TO TRUE
+                   NOT AT END
+                       PERFORM CALCULATE-NET-PAY
+               END-READ
+           END-PERFORM.
+
+           PERFORM WRITE-GRAND-TOTAL.
+
+           CLOSE EMPLOYEE-FILE.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error closing employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           CLOSE PAYROLL-REPORT-FILE.
+           IF REPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing payroll report, status: "
+                   REPORT-FILE-STATUS
+               STOP RUN.
+
+           CLOSE NET-PAY-FILE.
+           IF NETPAY-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing net pay file, status: "
+                   NETPAY-FILE-STATUS
+               STOP RUN.
+
+           DISPLAY "Paycheck register written to "
+               "payroll-register.rpt".
+           DISPLAY "Net pay file written to netpay.dat".
+           GOBACK.
+
+       CALCULATE-NET-PAY.
+           *> Gross pay is EMP-SALARY as stated; apply the department's
+           *> withholding and deduction rate to get net pay
+           PERFORM LOOKUP-DEPARTMENT-RATE.
+           MOVE EMP-SALARY TO WS-GROSS-PAY.
+           IF RATE-WAS-FOUND
+               MULTIPLY WS-GROSS-PAY BY WS-WITHHOLDING-PCT
+                   GIVING WS-WITHHOLDING-AMT ROUNDED
+               MULTIPLY WS-GROSS-PAY BY WS-DEDUCTION-PCT
+                   GIVING WS-DEDUCTION-AMT ROUNDED
+           ELSE
+               MOVE 0 TO WS-WITHHOLDING-AMT
+               MOVE 0 TO WS-DEDUCTION-AMT
+           END-IF.
+           COMPUTE WS-NET-PAY =
+               WS-GROSS-PAY - WS-WITHHOLDING-AMT - WS-DEDUCTION-AMT.
+
+           PERFORM WRITE-DETAIL-LINE.
+
+           ADD WS-GROSS-PAY       TO WS-GRAND-GROSS.
+           ADD WS-WITHHOLDING-AMT TO WS-GRAND-WITHHOLDING.
+           ADD WS-DEDUCTION-AMT   TO WS-GRAND-DEDUCTIONS.
+           ADD WS-NET-PAY         TO WS-GRAND-NET.
+           ADD 1                  TO WS-GRAND-COUNT.
+
+           MOVE EMP-ID    TO NP-EMP-ID.
+           MOVE EMP-NAME  TO NP-EMP-NAME.
+           MOVE WS-NET-PAY TO NP-NET-PAY.
+           WRITE NET-PAY-RECORD.
+           IF NETPAY-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing net pay record, status: "
+                   NETPAY-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       LOOKUP-DEPARTMENT-RATE.
+           MOVE "N" TO WS-RATE-FOUND.
+           PERFORM VARYING DEPT-INDEX FROM 1 BY 1
+                   UNTIL DEPT-INDEX > 5
+               IF WS-RATE-DEPARTMENT(DEPT-INDEX) = EMP-DEPARTMENT
+                   MOVE WS-RATE-WITHHOLDING(DEPT-INDEX)
+                       TO WS-WITHHOLDING-PCT
+                   MOVE WS-RATE-DEDUCTION(DEPT-INDEX)
+                       TO WS-DEDUCTION-PCT
+                   SET RATE-WAS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       WRITE-PAGE-HEADINGS.
+           MOVE WS-PAGE-NUMBER TO HDG-PAGE-NO.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 4 TO WS-LINES-ON-PAGE.
+
+       WRITE-DETAIL-LINE.
+           IF WS-LINES-ON-PAGE >= 54
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM WRITE-PAGE-HEADINGS
+           END-IF.
+           MOVE EMP-ID            TO DTL-EMP-ID.
+           MOVE EMP-NAME          TO DTL-NAME.
+           MOVE WS-GROSS-PAY      TO DTL-GROSS.
+           MOVE WS-WITHHOLDING-AMT TO DTL-WITHHOLDING.
+           MOVE WS-DEDUCTION-AMT  TO DTL-DEDUCTION.
+           MOVE WS-NET-PAY        TO DTL-NET.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       WRITE-GRAND-TOTAL.
+           MOVE WS-GRAND-GROSS       TO GRAND-GROSS.
+           MOVE WS-GRAND-WITHHOLDING TO GRAND-WITHHOLD.
+           MOVE WS-GRAND-DEDUCTIONS  TO GRAND-DEDUCT.
+           MOVE WS-GRAND-NET         TO GRAND-NET.
+           MOVE WS-GRAND-COUNT       TO GRAND-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
