@@ -0,0 +1,11 @@
+      *****************************************************************
+      * AUDITCALL.CPY
+      * Parameter layout for CALL "AUDIT-WRITE" USING ... - COPY this
+      * into the WORKING-STORAGE of the caller and into the LINKAGE
+      * SECTION of AUDIT-WRITE itself so the two always agree.
+      *****************************************************************
+          02 AUDIT-USERID     PIC X(8).
+          02 AUDIT-ACTION     PIC X(10).
+          02 AUDIT-KEY        PIC X(10).
+          02 AUDIT-BEFORE     PIC X(60).
+          02 AUDIT-AFTER      PIC X(60).
