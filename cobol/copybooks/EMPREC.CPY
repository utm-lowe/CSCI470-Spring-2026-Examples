@@ -0,0 +1,25 @@
+      *****************************************************************
+      * EMPREC.CPY
+      * Shared employee record layout for EMPLOYEE-FILE and any
+      * in-memory employee table built from it.
+      *
+      * Use as-is for an FD/01 record:
+      *     01 EMPLOYEE-RECORD-OUT.
+      *         COPY EMPREC.
+      *
+      * Use REPLACING to embed as an OCCURS table entry under its own
+      * 01/02, renaming both the level and the field prefix:
+      *     02 EMPLOYEE OCCURS ... INDEXED BY EMP-INDEX.
+      *         COPY EMPREC
+      *             REPLACING ==02== BY ==03==
+      *                       ==EMP-ID== BY ==EMP-TBL-ID==
+      *                       ==EMP-NAME== BY ==EMP-TBL-NAME==
+      *                       ==EMP-DEPARTMENT== BY ==EMP-TBL-DEPARTMENT==
+      *                       ==EMP-POSITION== BY ==EMP-TBL-POSITION==
+      *                       ==EMP-SALARY== BY ==EMP-TBL-SALARY==.
+      *****************************************************************
+          02 EMP-ID         PIC 9(6).
+          02 EMP-NAME       PIC X(20).
+          02 EMP-DEPARTMENT PIC X(15).
+          02 EMP-POSITION   PIC X(20).
+          02 EMP-SALARY     PIC 9(7)V99.
