@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> Same indexed employee.dat used by EMPLOYEE-RECORDS
+           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       01 EMPLOYEE-RECORD-OUT.
+           COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 FILE-STATUS      PIC 9(2).
+       01 WS-ACTION        PIC X.
+          88 WS-ACTION-ADD    VALUE "A" "a".
+          88 WS-ACTION-CHANGE VALUE "C" "c".
+          88 WS-ACTION-DELETE VALUE "D" "d".
+          88 WS-ACTION-EXIT   VALUE "X" "x".
+       01 WS-USERID        PIC X(8).
+       01 WS-BEFORE-VALUES PIC X(60).
+       01 WS-VALID-RECORD  PIC X VALUE "Y".
+          88 RECORD-IS-VALID     VALUE "Y".
+      *> Same approved department list as VALIDATE-EMPLOYEE in
+      *> EMPLOYEE-RECORDS
+       01 WS-VALID-DEPT    PIC X(15).
+          88 DEPARTMENT-IS-VALID VALUE "HR             "
+                                        "IT             "
+                                        "Finance        "
+                                        "Marketing      "
+                                        "Sales          ".
+       01 AUDIT-PARMS.
+           COPY AUDITCALL.
+
+       SCREEN SECTION.
+       01 EMPLOYEE-MENU.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Employee Maintenance Menu".
+           02 LINE 3 COL 5 VALUE "A - Add Employee".
+           02 LINE 4 COL 5 VALUE "C - Change Employee".
+           02 LINE 5 COL 5 VALUE "D - Delete Employee".
+           02 LINE 6 COL 5 VALUE "X - Exit".
+           02 LINE 8 COL 5 VALUE "Selection: ".
+           02 LINE 8 COL 17 PIC X USING WS-ACTION.
+
+       01 EMPLOYEE-FORM.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Employee Maintenance Form".
+           02 LINE 3 COL 5 VALUE "Employee ID: ".
+           02 LINE 3 COL 20 PIC 9(6) USING EMP-ID.
+           02 LINE 4 COL 5 VALUE "Employee Name: ".
+           02 LINE 4 COL 20 PIC X(20) USING EMP-NAME.
+           02 LINE 5 COL 5 VALUE "Department: ".
+           02 LINE 5 COL 20 PIC X(15) USING EMP-DEPARTMENT.
+           02 LINE 6 COL 5 VALUE "Position: ".
+           02 LINE 6 COL 20 PIC X(20) USING EMP-POSITION.
+           02 LINE 7 COL 5 VALUE "Salary: ".
+           02 LINE 7 COL 20 PIC 9(7)V99 USING EMP-SALARY.
+
+      *> Same layout as EMPLOYEE-FORM, but EMP-ID is display-only so a
+      *> change can't retype its way into rewriting the wrong record.
+       01 EMPLOYEE-FORM-CHANGE.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Employee Maintenance Form".
+           02 LINE 3 COL 5 VALUE "Employee ID: ".
+           02 LINE 3 COL 20 PIC 9(6) FROM EMP-ID.
+           02 LINE 4 COL 5 VALUE "Employee Name: ".
+           02 LINE 4 COL 20 PIC X(20) USING EMP-NAME.
+           02 LINE 5 COL 5 VALUE "Department: ".
+           02 LINE 5 COL 20 PIC X(15) USING EMP-DEPARTMENT.
+           02 LINE 6 COL 5 VALUE "Position: ".
+           02 LINE 6 COL 20 PIC X(20) USING EMP-POSITION.
+           02 LINE 7 COL 5 VALUE "Salary: ".
+           02 LINE 7 COL 20 PIC 9(7)V99 USING EMP-SALARY.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+
+           *> Open for update; create the file the first time it is used
+           OPEN I-O EMPLOYEE-FILE.
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error opening employee file, status: "
+                   FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL WS-ACTION-EXIT
+               DISPLAY EMPLOYEE-MENU
+               ACCEPT EMPLOYEE-MENU
+               EVALUATE TRUE
+                   WHEN WS-ACTION-ADD
+                       PERFORM ADD-EMPLOYEE
+                   WHEN WS-ACTION-CHANGE
+                       PERFORM CHANGE-EMPLOYEE
+                   WHEN WS-ACTION-DELETE
+                       PERFORM DELETE-EMPLOYEE
+                   WHEN WS-ACTION-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-FILE.
+           STOP RUN.
+
+       ADD-EMPLOYEE.
+           MOVE 0 TO EMP-ID.
+           MOVE 0 TO EMP-SALARY.
+           MOVE SPACES TO EMP-NAME.
+           MOVE SPACES TO EMP-DEPARTMENT.
+           MOVE SPACES TO EMP-POSITION.
+           MOVE "N" TO WS-VALID-RECORD.
+           PERFORM UNTIL RECORD-IS-VALID
+               DISPLAY EMPLOYEE-FORM
+               ACCEPT EMPLOYEE-FORM
+               PERFORM VALIDATE-EMPLOYEE-FORM
+           END-PERFORM.
+           WRITE EMPLOYEE-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "Could not add employee, status: "
+                       FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Employee added."
+                   MOVE "ADD" TO AUDIT-ACTION
+                   MOVE SPACES TO WS-BEFORE-VALUES
+                   PERFORM LOG-EMPLOYEE-CHANGE
+           END-WRITE.
+
+       CHANGE-EMPLOYEE.
+           DISPLAY "Employee ID to change: ".
+           ACCEPT EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "Employee not found, status: " FILE-STATUS
+               NOT INVALID KEY
+                   PERFORM CAPTURE-BEFORE-VALUES
+                   MOVE "N" TO WS-VALID-RECORD
+                   PERFORM UNTIL RECORD-IS-VALID
+                       DISPLAY EMPLOYEE-FORM-CHANGE
+                       ACCEPT EMPLOYEE-FORM-CHANGE
+                       PERFORM VALIDATE-EMPLOYEE-FORM
+                   END-PERFORM
+                   REWRITE EMPLOYEE-RECORD-OUT
+                       INVALID KEY
+                           DISPLAY "Update failed, status: "
+                               FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Employee updated."
+                           MOVE "CHANGE" TO AUDIT-ACTION
+                           PERFORM LOG-EMPLOYEE-CHANGE
+                   END-REWRITE
+           END-READ.
+
+       DELETE-EMPLOYEE.
+           DISPLAY "Employee ID to delete: ".
+           ACCEPT EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   DISPLAY "Employee not found, status: " FILE-STATUS
+               NOT INVALID KEY
+                   PERFORM CAPTURE-BEFORE-VALUES
+                   DELETE EMPLOYEE-FILE
+                       INVALID KEY
+                           DISPLAY "Employee not found, status: "
+                               FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Employee deleted."
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           MOVE SPACES TO AUDIT-AFTER
+                           MOVE WS-USERID TO AUDIT-USERID
+                           MOVE EMP-ID    TO AUDIT-KEY
+                           MOVE WS-BEFORE-VALUES TO AUDIT-BEFORE
+                           CALL "AUDIT-WRITE" USING AUDIT-PARMS
+                   END-DELETE
+           END-READ.
+
+       VALIDATE-EMPLOYEE-FORM.
+           *> Same rules as VALIDATE-EMPLOYEE in EMPLOYEE-RECORDS -
+           *> reject a blank name, a non-positive salary, or a
+           *> department not on the approved list, and re-display the
+           *> form for correction instead of writing bad data through
+           MOVE "Y" TO WS-VALID-RECORD.
+           MOVE EMP-DEPARTMENT TO WS-VALID-DEPT.
+           EVALUATE TRUE
+               WHEN EMP-NAME = SPACES
+                   MOVE "N" TO WS-VALID-RECORD
+                   DISPLAY "Employee Name cannot be blank."
+               WHEN EMP-SALARY = ZERO
+                   MOVE "N" TO WS-VALID-RECORD
+                   DISPLAY "Salary must be greater than zero."
+               WHEN NOT DEPARTMENT-IS-VALID
+                   MOVE "N" TO WS-VALID-RECORD
+                   DISPLAY "Department not on approved list."
+           END-EVALUATE.
+
+       CAPTURE-BEFORE-VALUES.
+           STRING EMP-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-DEPARTMENT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-SALARY DELIMITED BY SIZE
+               INTO WS-BEFORE-VALUES
+           END-STRING.
+
+       LOG-EMPLOYEE-CHANGE.
+           *> AUDIT-ACTION and WS-BEFORE-VALUES are set by the caller
+           *> (ADD-EMPLOYEE or CHANGE-EMPLOYEE) before this is PERFORMed
+           MOVE WS-USERID TO AUDIT-USERID.
+           MOVE EMP-ID    TO AUDIT-KEY.
+           IF AUDIT-ACTION = "ADD"
+               MOVE SPACES TO AUDIT-BEFORE
+           ELSE
+               MOVE WS-BEFORE-VALUES TO AUDIT-BEFORE
+           END-IF.
+           STRING EMP-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-DEPARTMENT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-SALARY DELIMITED BY SIZE
+               INTO AUDIT-AFTER
+           END-STRING.
+           CALL "AUDIT-WRITE" USING AUDIT-PARMS.
