@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-WRITE.
+
+      *****************************************************************
+      * Shared audit trail. EMPLOYEE-RECORDS, EMPLOYEE-MAINT, and
+      * SCREEN-ENTRY each CALL this subprogram after every add, change,
+      * or delete so there is one answer to "who changed what, and
+      * when" for both employee.dat and the customer file.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> OPTIONAL so OPEN EXTEND on the first call of a fresh
+           *> install creates audit.log (status "05") instead of
+           *> failing with "35" file-not-found, same as employee.dat/
+           *> customer.dat bootstrap themselves in the other programs
+           SELECT OPTIONAL AUDIT-LOG-FILE ASSIGN TO "audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD.
+          02 AUDIT-TIMESTAMP  PIC X(21).
+          02 FILLER           PIC X VALUE SPACE.
+          02 AUDIT-USERID-OUT PIC X(8).
+          02 FILLER           PIC X VALUE SPACE.
+          02 AUDIT-ACTION-OUT PIC X(10).
+          02 FILLER           PIC X VALUE SPACE.
+          02 AUDIT-KEY-OUT    PIC X(10).
+          02 FILLER           PIC X VALUE SPACE.
+          02 AUDIT-BEFORE-OUT PIC X(60).
+          02 FILLER           PIC X VALUE SPACE.
+          02 AUDIT-AFTER-OUT  PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01 AUDIT-FILE-STATUS PIC 9(2).
+
+       LINKAGE SECTION.
+       01 LS-AUDIT-PARMS.
+           COPY AUDITCALL.
+
+       PROCEDURE DIVISION USING LS-AUDIT-PARMS.
+       MAIN-PROGRAM.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           EVALUATE AUDIT-FILE-STATUS
+               WHEN "00"
+               WHEN "05"
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Error opening audit log, status: "
+                       AUDIT-FILE-STATUS
+                   GOBACK
+           END-EVALUATE.
+
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP.
+           MOVE AUDIT-USERID OF LS-AUDIT-PARMS TO AUDIT-USERID-OUT.
+           MOVE AUDIT-ACTION OF LS-AUDIT-PARMS TO AUDIT-ACTION-OUT.
+           MOVE AUDIT-KEY    OF LS-AUDIT-PARMS TO AUDIT-KEY-OUT.
+           MOVE AUDIT-BEFORE OF LS-AUDIT-PARMS TO AUDIT-BEFORE-OUT.
+           MOVE AUDIT-AFTER  OF LS-AUDIT-PARMS TO AUDIT-AFTER-OUT.
+           WRITE AUDIT-LOG-RECORD.
+
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
