@@ -1,12 +1,51 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. SCREEN-ENTRY.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "customer.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID-OUT
+               FILE STATUS IS CUSTOMER-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CUSTOMER-FILE.
+       01 CUSTOMER-RECORD-OUT.
+          02 CUST-ID-OUT   PIC 9(5).
+          02 CUST-NAME-OUT PIC X(20).
+
        WORKING-STORAGE SECTION.
        01 CUSTOMER-NAME PIC X(20).
        01 CUSTOMER-ID   PIC 9(5).
+       01 CUSTOMER-FILE-STATUS PIC 9(2).
+       01 WS-USERID     PIC X(8).
+       01 WS-VALID-ENTRY PIC X VALUE "N".
+          88 ENTRY-IS-VALID VALUE "Y".
+       01 WS-MENU-CHOICE PIC X.
+          88 MENU-ADD     VALUE "A" "a".
+          88 MENU-INQUIRE VALUE "I" "i".
+          88 MENU-CHANGE  VALUE "C" "c".
+          88 MENU-DELETE  VALUE "D" "d".
+          88 MENU-EXIT    VALUE "X" "x".
+       01 WS-BEFORE-NAME PIC X(20).
+       01 AUDIT-PARMS.
+           COPY AUDITCALL.
 
        SCREEN SECTION.
+       01 CUSTOMER-MENU.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Customer Maintenance Menu".
+           02 LINE 3 COL 5 VALUE "A - Add Customer".
+           02 LINE 4 COL 5 VALUE "I - Inquire Customer".
+           02 LINE 5 COL 5 VALUE "C - Change Customer".
+           02 LINE 6 COL 5 VALUE "D - Delete Customer".
+           02 LINE 7 COL 5 VALUE "X - Exit".
+           02 LINE 9 COL 5 VALUE "Selection: ".
+           02 LINE 9 COL 17 PIC X USING WS-MENU-CHOICE.
+
        01 CUSTOMER-FORM.
            02 BLANK SCREEN.
            02 LINE 1 COL 10 VALUE "Customer Entry Form".
@@ -15,11 +54,170 @@
            02 LINE 4 COL 5 VALUE "Customer Name: ".
            02 LINE 4 COL 20 PIC X(20) USING CUSTOMER-NAME.
 
+      *> Same layout as CUSTOMER-FORM, but CUSTOMER-ID is display-only
+      *> so a change can't retype its way into the wrong record.
+       01 CUSTOMER-FORM-CHANGE.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Customer Entry Form".
+           02 LINE 3 COL 5 VALUE "Customer ID: ".
+           02 LINE 3 COL 20 PIC 9(5) FROM CUSTOMER-ID.
+           02 LINE 4 COL 5 VALUE "Customer Name: ".
+           02 LINE 4 COL 20 PIC X(20) USING CUSTOMER-NAME.
+
+       01 CUSTOMER-ID-PROMPT.
+           02 BLANK SCREEN.
+           02 LINE 1 COL 10 VALUE "Customer Lookup".
+           02 LINE 3 COL 5 VALUE "Customer ID: ".
+           02 LINE 3 COL 20 PIC 9(5) USING CUSTOMER-ID.
+
        PROCEDURE DIVISION.
-           DISPLAY CUSTOMER-FORM.
-           ACCEPT CUSTOMER-FORM.
-           DISPLAY "You entered: ".
-           DISPLAY "Customer ID: " CUSTOMER-ID.
-           DISPLAY "Customer Name: " CUSTOMER-NAME.
+       MAIN-PROGRAM.
+           ACCEPT WS-USERID FROM ENVIRONMENT "USER".
 
+           *> Open for update; create the file the first time it is used
+           OPEN I-O CUSTOMER-FILE.
+           IF CUSTOMER-FILE-STATUS = "35"
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+           IF CUSTOMER-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening customer file, status: "
+                   CUSTOMER-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+           PERFORM UNTIL MENU-EXIT
+               DISPLAY CUSTOMER-MENU
+               ACCEPT CUSTOMER-MENU
+               EVALUATE TRUE
+                   WHEN MENU-ADD
+                       PERFORM ADD-CUSTOMER
+                   WHEN MENU-INQUIRE
+                       PERFORM INQUIRE-CUSTOMER
+                   WHEN MENU-CHANGE
+                       PERFORM CHANGE-CUSTOMER
+                   WHEN MENU-DELETE
+                       PERFORM DELETE-CUSTOMER
+                   WHEN MENU-EXIT
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Invalid selection."
+               END-EVALUATE
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
            STOP RUN.
+
+       ADD-CUSTOMER.
+           MOVE 0 TO CUSTOMER-ID.
+           MOVE SPACES TO CUSTOMER-NAME.
+           MOVE "N" TO WS-VALID-ENTRY.
+           PERFORM UNTIL ENTRY-IS-VALID
+               DISPLAY CUSTOMER-FORM
+               ACCEPT CUSTOMER-FORM
+               PERFORM EDIT-CUSTOMER-FORM
+           END-PERFORM.
+           MOVE CUSTOMER-ID   TO CUST-ID-OUT.
+           MOVE CUSTOMER-NAME TO CUST-NAME-OUT.
+           WRITE CUSTOMER-RECORD-OUT
+               INVALID KEY
+                   DISPLAY "Customer ID already exists, status: "
+                       CUSTOMER-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Customer added."
+                   MOVE "ADD" TO AUDIT-ACTION
+                   MOVE SPACES TO AUDIT-BEFORE
+                   PERFORM LOG-CUSTOMER-CHANGE
+           END-WRITE.
+
+       INQUIRE-CUSTOMER.
+           DISPLAY CUSTOMER-ID-PROMPT.
+           ACCEPT CUSTOMER-ID-PROMPT.
+           MOVE CUSTOMER-ID TO CUST-ID-OUT.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Customer not found, status: "
+                       CUSTOMER-FILE-STATUS
+               NOT INVALID KEY
+                   DISPLAY "Customer ID: " CUST-ID-OUT
+                   DISPLAY "Customer Name: " CUST-NAME-OUT
+           END-READ.
+
+       CHANGE-CUSTOMER.
+           DISPLAY CUSTOMER-ID-PROMPT.
+           ACCEPT CUSTOMER-ID-PROMPT.
+           MOVE CUSTOMER-ID TO CUST-ID-OUT.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Customer not found, status: "
+                       CUSTOMER-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE CUST-NAME-OUT TO WS-BEFORE-NAME
+                   MOVE CUST-NAME-OUT TO CUSTOMER-NAME
+                   MOVE "N" TO WS-VALID-ENTRY
+                   PERFORM UNTIL ENTRY-IS-VALID
+                       DISPLAY CUSTOMER-FORM-CHANGE
+                       ACCEPT CUSTOMER-FORM-CHANGE
+                       PERFORM EDIT-CUSTOMER-FORM
+                   END-PERFORM
+                   MOVE CUSTOMER-ID   TO CUST-ID-OUT
+                   MOVE CUSTOMER-NAME TO CUST-NAME-OUT
+                   REWRITE CUSTOMER-RECORD-OUT
+                       INVALID KEY
+                           DISPLAY "Update failed, status: "
+                               CUSTOMER-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Customer updated."
+                           MOVE "CHANGE" TO AUDIT-ACTION
+                           MOVE WS-BEFORE-NAME TO AUDIT-BEFORE
+                           PERFORM LOG-CUSTOMER-CHANGE
+                   END-REWRITE
+           END-READ.
+
+       DELETE-CUSTOMER.
+           DISPLAY CUSTOMER-ID-PROMPT.
+           ACCEPT CUSTOMER-ID-PROMPT.
+           MOVE CUSTOMER-ID TO CUST-ID-OUT.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY "Customer not found, status: "
+                       CUSTOMER-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE CUST-NAME-OUT TO WS-BEFORE-NAME
+                   DELETE CUSTOMER-FILE
+                       INVALID KEY
+                           DISPLAY "Customer not found, status: "
+                               CUSTOMER-FILE-STATUS
+                       NOT INVALID KEY
+                           DISPLAY "Customer deleted."
+                           MOVE WS-USERID TO AUDIT-USERID
+                           MOVE "DELETE" TO AUDIT-ACTION
+                           MOVE CUSTOMER-ID TO AUDIT-KEY
+                           MOVE WS-BEFORE-NAME TO AUDIT-BEFORE
+                           MOVE SPACES TO AUDIT-AFTER
+                           CALL "AUDIT-WRITE" USING AUDIT-PARMS
+                   END-DELETE
+           END-READ.
+
+       EDIT-CUSTOMER-FORM.
+           *> Reject a zero/non-numeric Customer ID or a blank Customer
+           *> Name instead of accepting whatever was typed
+           MOVE "Y" TO WS-VALID-ENTRY.
+           EVALUATE TRUE
+               WHEN CUSTOMER-ID IS NOT NUMERIC
+                   OR CUSTOMER-ID = ZERO
+                   MOVE "N" TO WS-VALID-ENTRY
+                   DISPLAY "Customer ID must be numeric and non-zero."
+               WHEN CUSTOMER-NAME = SPACES
+                   MOVE "N" TO WS-VALID-ENTRY
+                   DISPLAY "Customer Name cannot be blank."
+           END-EVALUATE.
+
+       LOG-CUSTOMER-CHANGE.
+           *> AUDIT-ACTION and AUDIT-BEFORE are set by the caller
+           *> (ADD-CUSTOMER or CHANGE-CUSTOMER) before this is PERFORMed
+           MOVE WS-USERID     TO AUDIT-USERID.
+           MOVE CUSTOMER-ID   TO AUDIT-KEY.
+           MOVE CUSTOMER-NAME TO AUDIT-AFTER.
+           CALL "AUDIT-WRITE" USING AUDIT-PARMS.
