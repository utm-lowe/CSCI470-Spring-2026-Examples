@@ -1,17 +1,53 @@
        IDENTIFICATION DIVISION.
            PROGRAM-ID. LOOPS.
-    
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           *> How many times this batch run drives the employee
+           *> write/report pass; a card-image control record instead of
+           *> a compiled-in literal so operations can change it without
+           *> a recompile
+           SELECT CONTROL-FILE ASSIGN TO "loop.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-FILE.
+       01 CONTROL-RECORD.
+          02 CTL-ITERATIONS PIC 9(4).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FILE-STATUS PIC 9(2).
+       01 WS-ITERATIONS       PIC 9(4) VALUE 1.
+       01 WS-PASS-COUNT       PIC 9(4) VALUE 0.
+
        PROCEDURE DIVISION.
-           PERFORM DO-SOMETHING THRU ANOTHER-THING 5 TIMES.
+       MAIN-PROGRAM.
+           PERFORM READ-CONTROL-RECORD.
+
+           PERFORM WS-ITERATIONS TIMES
+               ADD 1 TO WS-PASS-COUNT
+               DISPLAY "Batch pass " WS-PASS-COUNT " of " WS-ITERATIONS
+               CALL "EMPLOYEE-RECORDS"
+               CALL "EMPLOYEE-REPORT"
+           END-PERFORM.
+
            DISPLAY "DONE".
            STOP RUN.
 
-       DO-SOMETHING.
-           DISPLAY "Hey, I'm working here.".
-           DISPLAY "Watch It!".
-        
-       DO-SOMETHING-ELSE.
-           DISPLAY "Something Else".           
-
-       ANOTHER-THING.
-           DISPLAY "BUT WAIT, THERE'S MORE".
\ No newline at end of file
+       READ-CONTROL-RECORD.
+           *> Missing control file or empty record just means one pass
+           MOVE 1 TO WS-ITERATIONS.
+           OPEN INPUT CONTROL-FILE.
+           IF CONTROL-FILE-STATUS = "00"
+               READ CONTROL-FILE
+                   AT END
+                       MOVE 1 TO WS-ITERATIONS
+                   NOT AT END
+                       MOVE CTL-ITERATIONS TO WS-ITERATIONS
+               END-READ
+               CLOSE CONTROL-FILE
+           END-IF.
