@@ -6,80 +6,507 @@
        FILE-CONTROL.
            *> Define the file and its storage location
            SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS FILE-STATUS.
+
+           *> New-hire / change transactions HR drops in ahead of a run
+           SELECT EMPLOYEE-TRANS-FILE ASSIGN TO "employee.trans"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS FILE-STATUS.
-       
+               FILE STATUS IS TRANS-FILE-STATUS.
+
+           *> Records rejected by VALIDATE-EMPLOYEE
+           SELECT EXCEPTION-FILE ASSIGN TO "employee.exc"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS EXCEPTION-FILE-STATUS.
+
+           *> Restart point: the EMP-ID of the last employee record this
+           *> batch successfully wrote, so a rerun can skip past it
+           SELECT CHECKPOINT-FILE ASSIGN TO "employee.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           *> Expected record count / dollar total for this batch,
+           *> supplied by whoever keyed the transactions, so
+           *> WRITE-EMPLOYEES' results can be balanced to a control
+           *> total. CTL-EXPECTED-COUNT/TOTAL must be built as the
+           *> number and dollar sum of WRITE operations the batch
+           *> is expected to perform - every successful "A" (add)
+           *> AND every successful "C" (change) counts once toward
+           *> it. It is NOT expected headcount or new-hire count: a
+           *> batch of 3 adds and 2 changes to existing employees
+           *> reconciles against CTL-EXPECTED-COUNT = 5, not 3.
+           SELECT RECON-CONTROL-FILE ASSIGN TO "employee.ctl"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS RECON-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
        01 EMPLOYEE-RECORD-OUT.
-          02 EMP-NAME       PIC X(20).
-          02 EMP-DEPARTMENT PIC X(15).
-          02 EMP-POSITION   PIC X(20).
-          02 EMP-SALARY     PIC 9(7)V99.
-       
+           COPY EMPREC.
+
+       FD EMPLOYEE-TRANS-FILE.
+       01 EMPLOYEE-TRANS-RECORD.
+          02 TRANS-CODE     PIC X.
+             88 TRANS-IS-ADD    VALUE "A".
+             88 TRANS-IS-CHANGE VALUE "C".
+          02 TRANS-EMP-ID      PIC 9(6).
+          02 TRANS-EMP-NAME    PIC X(20).
+          02 TRANS-DEPARTMENT  PIC X(15).
+          02 TRANS-POSITION    PIC X(20).
+          02 TRANS-SALARY      PIC 9(7)V99.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+          02 EXC-EMP-ID         PIC 9(6).
+          02 EXC-EMP-NAME       PIC X(20).
+          02 EXC-DEPARTMENT     PIC X(15).
+          02 EXC-SALARY         PIC 9(7)V99.
+          02 EXC-REASON         PIC X(40).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          02 CKPT-LAST-EMP-ID      PIC 9(6).
+          02 CKPT-CUMULATIVE-COUNT PIC 9(4).
+          02 CKPT-CUMULATIVE-TOTAL PIC 9(9)V99.
+
+       FD RECON-CONTROL-FILE.
+       01 RECON-CONTROL-RECORD.
+          02 CTL-EXPECTED-COUNT PIC 9(4).
+          02 CTL-EXPECTED-TOTAL PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
-       01 FILE-STATUS      PIC 9(2).
+       01 FILE-STATUS            PIC 9(2).
+       01 TRANS-FILE-STATUS      PIC 9(2).
+       01 EXCEPTION-FILE-STATUS  PIC 9(2).
+       01 CHECKPOINT-FILE-STATUS PIC 9(2).
+       01 RECON-FILE-STATUS      PIC 9(2).
+       01 WS-RECON-AVAILABLE     PIC X VALUE "N".
+          88 RECON-CONTROL-AVAILABLE VALUE "Y".
+       01 WS-EXPECTED-COUNT      PIC 9(4) VALUE 0.
+       01 WS-EXPECTED-TOTAL      PIC 9(9)V99 VALUE 0.
+       01 WS-ACTUAL-TOTAL        PIC 9(9)V99 VALUE 0.
+      *> Running count/total carried forward in the checkpoint file, so
+      *> reconciliation balances against everything written across all
+      *> restarts of this batch, not just what this execution wrote
+       01 WS-CUMULATIVE-COUNT    PIC 9(4) VALUE 0.
+       01 WS-CUMULATIVE-TOTAL    PIC 9(9)V99 VALUE 0.
+       01 WS-EOF-FLAG        PIC X VALUE "N".
+          88 END-OF-TRANS        VALUE "Y".
+       01 WS-LAST-CHECKPOINT PIC 9(6) VALUE 0.
+       01 EMP-COUNT          PIC 9(4) VALUE 0.
+       01 WS-WRITE-COUNT     PIC 9(4) VALUE 0.
+       01 WS-REJECT-COUNT    PIC 9(4) VALUE 0.
+       01 WS-VALID-RECORD    PIC X VALUE "Y".
+          88 RECORD-IS-VALID     VALUE "Y".
+       01 WS-REJECT-REASON   PIC X(40).
+       01 WS-VALID-DEPT      PIC X(15).
+          88 DEPARTMENT-IS-VALID VALUE "HR             "
+                                        "IT             "
+                                        "Finance        "
+                                        "Marketing      "
+                                        "Sales          ".
+       01 WS-USERID          PIC X(8).
+       01 AUDIT-PARMS.
+           COPY AUDITCALL.
        01 EMPLOYEE-TABLE.
-          02 EMPLOYEE OCCURS 5 TIMES INDEXED BY EMP-INDEX.
-             03 EMP-TBL-NAME       PIC X(20).
-             03 EMP-TBL-DEPARTMENT PIC X(15).
-             03 EMP-TBL-POSITION   PIC X(20).
-             03 EMP-TBL-SALARY     PIC 9(7)V99.
-       
+          02 EMPLOYEE OCCURS 1 TO 1000 TIMES
+                DEPENDING ON EMP-COUNT INDEXED BY EMP-INDEX.
+              COPY EMPREC
+                  REPLACING ==02== BY ==03==
+                            ==EMP-ID== BY ==EMP-TBL-ID==
+                            ==EMP-NAME== BY ==EMP-TBL-NAME==
+                            ==EMP-DEPARTMENT== BY ==EMP-TBL-DEPARTMENT==
+                            ==EMP-POSITION== BY ==EMP-TBL-POSITION==
+                            ==EMP-SALARY== BY ==EMP-TBL-SALARY==.
+
+      *> TRANS-CODE carried alongside EMPLOYEE-TABLE so WRITE-EMPLOYEES
+      *> knows whether each entry is a new hire or a change to an
+      *> existing record
+       01 EMP-ACTION-TABLE.
+          02 EMP-TBL-ACTION PIC X OCCURS 1 TO 1000 TIMES
+                DEPENDING ON EMP-COUNT.
+             88 EMP-TBL-IS-ADD    VALUE "A".
+             88 EMP-TBL-IS-CHANGE VALUE "C".
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           *> Initialize employee records with sample data
-           MOVE "Alice Johnson"   TO EMP-TBL-NAME(1).
-           MOVE "HR"              TO EMP-TBL-DEPARTMENT(1).
-           MOVE "Manager"         TO EMP-TBL-POSITION(1).
-           MOVE 75000.00          TO EMP-TBL-SALARY(1).
-       
-           MOVE "Bob Smith"       TO EMP-TBL-NAME(2).
-           MOVE "IT"              TO EMP-TBL-DEPARTMENT(2).
-           MOVE "Software Eng."   TO EMP-TBL-POSITION(2).
-           MOVE 90000.50          TO EMP-TBL-SALARY(2).
-       
-           MOVE "Charlie Brown"   TO EMP-TBL-NAME(3).
-           MOVE "Finance"         TO EMP-TBL-DEPARTMENT(3).
-           MOVE "Analyst"         TO EMP-TBL-POSITION(3).
-           MOVE 68000.25          TO EMP-TBL-SALARY(3).
-       
-           MOVE "David White"     TO EMP-TBL-NAME(4).
-           MOVE "Marketing"       TO EMP-TBL-DEPARTMENT(4).
-           MOVE "Lead"            TO EMP-TBL-POSITION(4).
-           MOVE 72000.75          TO EMP-TBL-SALARY(4).
-       
-           MOVE "Emma Green"      TO EMP-TBL-NAME(5).
-           MOVE "Sales"           TO EMP-TBL-DEPARTMENT(5).
-           MOVE "Representative"  TO EMP-TBL-POSITION(5).
-           MOVE 65000.00          TO EMP-TBL-SALARY(5).
-       
-           *> Open the file for writing
-           OPEN OUTPUT EMPLOYEE-FILE.
+           *> This program is CALLed repeatedly in the same run unit by
+           *> LOOPS, and WORKING-STORAGE VALUEs only apply once, at
+           *> load time - reset the per-run counters on every entry so
+           *> a second pass doesn't pile its results on top of the
+           *> first's.
+           PERFORM INITIALIZE-COUNTERS.
+           ACCEPT WS-USERID FROM ENVIRONMENT "USER".
+
+           *> Load the employees to write from this run's transactions
+           PERFORM READ-TRANSACTIONS.
+           PERFORM READ-CHECKPOINT.
+
+           *> Open the file for writing; I-O so a restarted run keeps
+           *> what an earlier, interrupted run already wrote
+           OPEN I-O EMPLOYEE-FILE.
+           IF FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-FILE
+               CLOSE EMPLOYEE-FILE
+               OPEN I-O EMPLOYEE-FILE
+           END-IF.
            IF FILE-STATUS NOT = "00"
                DISPLAY "Error opening file, status: " FILE-STATUS
                STOP RUN.
-       
+
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening exception file, status: "
+                   EXCEPTION-FILE-STATUS
+               STOP RUN.
+
            *> Write records to the file
            PERFORM WRITE-EMPLOYEES.
-       
+
            *> Close the file
            CLOSE EMPLOYEE-FILE.
-       
+           IF FILE-STATUS NOT = "00"
+               DISPLAY "Error closing employee file, status: "
+                   FILE-STATUS
+               STOP RUN.
+
+           CLOSE EXCEPTION-FILE.
+           IF EXCEPTION-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing exception file, status: "
+                   EXCEPTION-FILE-STATUS
+               STOP RUN.
+
+           *> Reconcile, and reset the checkpoint, before reporting
+           *> success - req 012 wants a mismatch flagged before the job
+           *> claims success, not after
+           PERFORM RECONCILE-EMPLOYEES.
+           PERFORM RESET-CHECKPOINT.
+
            DISPLAY "Employee records successfully written".
-           STOP RUN.
-       
+           DISPLAY "Records written: " WS-WRITE-COUNT.
+           DISPLAY "Records rejected: " WS-REJECT-COUNT.
+
+           GOBACK.
+
+       INITIALIZE-COUNTERS.
+           MOVE 0   TO EMP-COUNT.
+           MOVE 0   TO WS-WRITE-COUNT.
+           MOVE 0   TO WS-REJECT-COUNT.
+           MOVE 0   TO WS-ACTUAL-TOTAL.
+           MOVE 0   TO WS-LAST-CHECKPOINT.
+           MOVE 0   TO WS-CUMULATIVE-COUNT.
+           MOVE 0   TO WS-CUMULATIVE-TOTAL.
+           MOVE "N" TO WS-EOF-FLAG.
+
+       READ-CHECKPOINT.
+           *> Pick up the EMP-ID of the last record a prior run
+           *> successfully wrote, plus the count/total it had
+           *> accumulated so far; no checkpoint means start from zero
+           MOVE 0 TO WS-LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE 0 TO WS-LAST-CHECKPOINT
+                   NOT AT END
+                       MOVE CKPT-LAST-EMP-ID TO WS-LAST-CHECKPOINT
+                       MOVE CKPT-CUMULATIVE-COUNT
+                           TO WS-CUMULATIVE-COUNT
+                       MOVE CKPT-CUMULATIVE-TOTAL
+                           TO WS-CUMULATIVE-TOTAL
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           *> Record EMP-TBL-ID(EMP-INDEX) as the new restart point,
+           *> along with the running count/total across every run that
+           *> has contributed to this checkpoint so reconciliation can
+           *> balance against the full batch, not just this execution
+           ADD 1 TO WS-CUMULATIVE-COUNT.
+           ADD EMP-SALARY TO WS-CUMULATIVE-TOTAL.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening checkpoint file, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN.
+           MOVE EMP-TBL-ID(EMP-INDEX) TO CKPT-LAST-EMP-ID.
+           MOVE WS-CUMULATIVE-COUNT   TO CKPT-CUMULATIVE-COUNT.
+           MOVE WS-CUMULATIVE-TOTAL   TO CKPT-CUMULATIVE-TOTAL.
+           WRITE CHECKPOINT-RECORD.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error writing checkpoint, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing checkpoint file, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN.
+
+       RESET-CHECKPOINT.
+           *> WS-LAST-CHECKPOINT is a "this batch is still in progress,
+           *> safe to skip up to here" marker for a run interrupted
+           *> mid-way, not a permanent high-water mark - once a run
+           *> reaches this point the batch has completed, so clear
+           *> employee.ckpt. Otherwise a later run's legitimate "C"
+           *> change transaction against an EMP-ID this same checkpoint
+           *> already passed would be silently skipped by WRITE-
+           *> EMPLOYEES' NOT > WS-LAST-CHECKPOINT guard. Only a run that
+           *> never reaches here (a genuine interruption) leaves the
+           *> checkpoint in place for the next run to resume from.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error clearing checkpoint file, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN.
+           CLOSE CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS NOT = "00"
+               DISPLAY "Error closing checkpoint file, status: "
+                   CHECKPOINT-FILE-STATUS
+               STOP RUN.
+
+       READ-TRANSACTIONS.
+           *> Build EMPLOYEE-TABLE from the transaction file instead of
+           *> compiled-in literals, so onboarding is a data change.
+           OPEN INPUT EMPLOYEE-TRANS-FILE.
+           IF TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "Error opening transaction file, status: "
+                   TRANS-FILE-STATUS
+               STOP RUN.
+
+           PERFORM UNTIL END-OF-TRANS
+               READ EMPLOYEE-TRANS-FILE
+                   AT END
+                       SET END-OF-TRANS TO TRUE
+                   NOT AT END
+                       IF EMP-COUNT >= 1000
+                           DISPLAY "Transaction file exceeds the "
+                               "1000-row EMPLOYEE-TABLE limit, "
+                               "stopping"
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO EMP-COUNT
+                       MOVE TRANS-CODE
+                           TO EMP-TBL-ACTION(EMP-COUNT)
+                       MOVE TRANS-EMP-ID     TO EMP-TBL-ID(EMP-COUNT)
+                       MOVE TRANS-EMP-NAME   TO EMP-TBL-NAME(EMP-COUNT)
+                       MOVE TRANS-DEPARTMENT
+                           TO EMP-TBL-DEPARTMENT(EMP-COUNT)
+                       MOVE TRANS-POSITION
+                           TO EMP-TBL-POSITION(EMP-COUNT)
+                       MOVE TRANS-SALARY
+                           TO EMP-TBL-SALARY(EMP-COUNT)
+               END-READ
+           END-PERFORM.
+
+           CLOSE EMPLOYEE-TRANS-FILE.
+
        WRITE-EMPLOYEES.
-           *> Loop through each employee and write it to the file
+           *> Loop through each employee loaded from transactions and
+           *> apply it to the file, rejecting anything that fails
+           *> VALIDATE-EMPLOYEE. Records at or below the checkpoint
+           *> were already applied by a prior, interrupted run.
            SET EMP-INDEX TO 1.
-           PERFORM UNTIL EMP-INDEX > 5
-               MOVE EMP-TBL-NAME(EMP-INDEX)       TO EMP-NAME
-               MOVE EMP-TBL-DEPARTMENT(EMP-INDEX) TO EMP-DEPARTMENT
-               MOVE EMP-TBL-POSITION(EMP-INDEX)   TO EMP-POSITION
-               MOVE EMP-TBL-SALARY(EMP-INDEX)     TO EMP-SALARY
-               WRITE EMPLOYEE-RECORD-OUT
+           PERFORM UNTIL EMP-INDEX > EMP-COUNT
+               IF EMP-TBL-ID(EMP-INDEX) NOT > WS-LAST-CHECKPOINT
+                   CONTINUE
+               ELSE
+                   PERFORM VALIDATE-EMPLOYEE
+                   IF RECORD-IS-VALID
+                       IF EMP-TBL-IS-CHANGE(EMP-INDEX)
+                           PERFORM CHANGE-EMPLOYEE-RECORD
+                       ELSE
+                           PERFORM ADD-EMPLOYEE-RECORD
+                       END-IF
+                   ELSE
+                       MOVE EMP-TBL-ID(EMP-INDEX)   TO EXC-EMP-ID
+                       MOVE EMP-TBL-NAME(EMP-INDEX) TO EXC-EMP-NAME
+                       MOVE EMP-TBL-DEPARTMENT(EMP-INDEX)
+                           TO EXC-DEPARTMENT
+                       MOVE EMP-TBL-SALARY(EMP-INDEX) TO EXC-SALARY
+                       MOVE WS-REJECT-REASON TO EXC-REASON
+                       WRITE EXCEPTION-RECORD
+                       IF EXCEPTION-FILE-STATUS NOT = "00"
+                           DISPLAY "Error writing exception, status: "
+                               EXCEPTION-FILE-STATUS
+                           STOP RUN
+                       END-IF
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+               END-IF
                SET EMP-INDEX UP BY 1
            END-PERFORM.
+
+       ADD-EMPLOYEE-RECORD.
+           *> "A" transaction: this EMP-ID should not already exist
+           MOVE EMP-TBL-ID(EMP-INDEX)   TO EMP-ID.
+           MOVE EMP-TBL-NAME(EMP-INDEX) TO EMP-NAME.
+           MOVE EMP-TBL-DEPARTMENT(EMP-INDEX) TO EMP-DEPARTMENT.
+           MOVE EMP-TBL-POSITION(EMP-INDEX)   TO EMP-POSITION.
+           MOVE EMP-TBL-SALARY(EMP-INDEX)     TO EMP-SALARY.
+           WRITE EMPLOYEE-RECORD-OUT
+               INVALID KEY
+                   MOVE EMP-TBL-ID(EMP-INDEX)   TO EXC-EMP-ID
+                   MOVE EMP-TBL-NAME(EMP-INDEX) TO EXC-EMP-NAME
+                   MOVE EMP-TBL-DEPARTMENT(EMP-INDEX)
+                       TO EXC-DEPARTMENT
+                   MOVE EMP-TBL-SALARY(EMP-INDEX) TO EXC-SALARY
+                   MOVE "Add transaction for existing EMP-ID"
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   IF EXCEPTION-FILE-STATUS NOT = "00"
+                       DISPLAY "Error writing exception, status: "
+                           EXCEPTION-FILE-STATUS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   IF FILE-STATUS NOT = "00"
+                       DISPLAY "Error writing employee "
+                           EMP-TBL-ID(EMP-INDEX)
+                           ", status: " FILE-STATUS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-WRITE-COUNT
+                   ADD EMP-SALARY TO WS-ACTUAL-TOTAL
+                   PERFORM WRITE-CHECKPOINT
+                   PERFORM LOG-EMPLOYEE-WRITE
+           END-WRITE.
+
+       CHANGE-EMPLOYEE-RECORD.
+           *> "C" transaction: read the existing record by EMP-ID and
+           *> REWRITE it instead of adding a duplicate key
+           MOVE EMP-TBL-ID(EMP-INDEX) TO EMP-ID.
+           READ EMPLOYEE-FILE
+               INVALID KEY
+                   MOVE EMP-TBL-ID(EMP-INDEX)   TO EXC-EMP-ID
+                   MOVE EMP-TBL-NAME(EMP-INDEX) TO EXC-EMP-NAME
+                   MOVE EMP-TBL-DEPARTMENT(EMP-INDEX)
+                       TO EXC-DEPARTMENT
+                   MOVE EMP-TBL-SALARY(EMP-INDEX) TO EXC-SALARY
+                   MOVE "Change transaction for unknown EMP-ID"
+                       TO EXC-REASON
+                   WRITE EXCEPTION-RECORD
+                   IF EXCEPTION-FILE-STATUS NOT = "00"
+                       DISPLAY "Error writing exception, status: "
+                           EXCEPTION-FILE-STATUS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE EMP-TBL-NAME(EMP-INDEX) TO EMP-NAME
+                   MOVE EMP-TBL-DEPARTMENT(EMP-INDEX) TO EMP-DEPARTMENT
+                   MOVE EMP-TBL-POSITION(EMP-INDEX)   TO EMP-POSITION
+                   MOVE EMP-TBL-SALARY(EMP-INDEX)     TO EMP-SALARY
+                   REWRITE EMPLOYEE-RECORD-OUT
+                   IF FILE-STATUS NOT = "00"
+                       DISPLAY "Error updating employee "
+                           EMP-TBL-ID(EMP-INDEX)
+                           ", status: " FILE-STATUS
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO WS-WRITE-COUNT
+                   ADD EMP-SALARY TO WS-ACTUAL-TOTAL
+                   PERFORM WRITE-CHECKPOINT
+                   PERFORM LOG-EMPLOYEE-WRITE
+           END-READ.
+
+       LOG-EMPLOYEE-WRITE.
+           *> Record who wrote this employee and its new values, so
+           *> "who changed Bob Smith's salary" has an answer
+           MOVE WS-USERID             TO AUDIT-USERID.
+           IF EMP-TBL-IS-CHANGE(EMP-INDEX)
+               MOVE "CHANGE" TO AUDIT-ACTION
+           ELSE
+               MOVE "ADD"    TO AUDIT-ACTION
+           END-IF.
+           MOVE EMP-ID                 TO AUDIT-KEY.
+           MOVE SPACES                 TO AUDIT-BEFORE.
+           STRING EMP-NAME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-DEPARTMENT DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               EMP-SALARY DELIMITED BY SIZE
+               INTO AUDIT-AFTER
+           END-STRING.
+           CALL "AUDIT-WRITE" USING AUDIT-PARMS.
+
+       READ-RECON-CONTROL.
+           *> Pick up the expected record count and dollar total for
+           *> this run; no control record means nothing to reconcile to
+           MOVE "N" TO WS-RECON-AVAILABLE.
+           MOVE 0 TO WS-EXPECTED-COUNT.
+           MOVE 0 TO WS-EXPECTED-TOTAL.
+           OPEN INPUT RECON-CONTROL-FILE.
+           IF RECON-FILE-STATUS = "00"
+               READ RECON-CONTROL-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+                       MOVE CTL-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+                       SET RECON-CONTROL-AVAILABLE TO TRUE
+               END-READ
+               CLOSE RECON-CONTROL-FILE
+           END-IF.
+
+       RECONCILE-EMPLOYEES.
+           *> Balance the full batch written so far - this run plus
+           *> every earlier restart, via the cumulative count/total
+           *> carried in the checkpoint file - against the control
+           *> total supplied for the whole job, so a short or
+           *> duplicated transaction file doesn't slip by unnoticed.
+           *> Comparing only this execution's WS-WRITE-COUNT/
+           *> WS-ACTUAL-TOTAL would falsely flag a mismatch on every
+           *> checkpoint-resumed run.
+           PERFORM READ-RECON-CONTROL.
+           IF RECON-CONTROL-AVAILABLE
+               IF WS-CUMULATIVE-COUNT NOT = WS-EXPECTED-COUNT
+                   OR WS-CUMULATIVE-TOTAL NOT = WS-EXPECTED-TOTAL
+                   DISPLAY "RECONCILIATION MISMATCH against "
+                       "employee.ctl"
+                   DISPLAY "  Expected count: " WS-EXPECTED-COUNT
+                       ", Actual count: " WS-CUMULATIVE-COUNT
+                   DISPLAY "  Expected total: " WS-EXPECTED-TOTAL
+                       ", Actual total: " WS-CUMULATIVE-TOTAL
+               ELSE
+                   DISPLAY "Reconciliation OK: record count and "
+                       "dollar total match employee.ctl"
+               END-IF
+           ELSE
+               DISPLAY "No control record found; skipping "
+                   "reconciliation"
+           END-IF.
+
+       VALIDATE-EMPLOYEE.
+           *> Reject blank names, non-positive salaries, and
+           *> departments that are not on the approved list
+           MOVE "Y" TO WS-VALID-RECORD.
+           MOVE SPACES TO WS-REJECT-REASON.
+           MOVE EMP-TBL-DEPARTMENT(EMP-INDEX) TO WS-VALID-DEPT.
+           EVALUATE TRUE
+               WHEN EMP-TBL-NAME(EMP-INDEX) = SPACES
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "Blank employee name" TO WS-REJECT-REASON
+               WHEN EMP-TBL-SALARY(EMP-INDEX) = ZERO
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "Non-positive salary" TO WS-REJECT-REASON
+               WHEN NOT DEPARTMENT-IS-VALID
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "Department not on approved list"
+                       TO WS-REJECT-REASON
+               WHEN NOT EMP-TBL-IS-ADD(EMP-INDEX)
+                   AND NOT EMP-TBL-IS-CHANGE(EMP-INDEX)
+                   MOVE "N" TO WS-VALID-RECORD
+                   MOVE "Unrecognized transaction code"
+                       TO WS-REJECT-REASON
+           END-EVALUATE.
        
\ No newline at end of file
